@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author: GABRIELA
+      * Purpose: CDRECON - Countdown reconciliation report
+      * Reads the COUNTDOWN-LOG audit file built up by COUNTDOWN and
+      * produces a daily planned-vs-actual elapsed time report per run,
+      * flagging any run whose actual finish overran the configured
+      * threshold.  Companion to COUNTDOWN's CD-LOG-FILE audit trail.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Elapsed time is derived from the full YYYYMMDD date plus HHMMSS
+      * time of the CURRENT-DATE timestamps logged by COUNTDOWN (via
+      * FUNCTION INTEGER-OF-DATE, not a bare HHMMSS subtraction), so a
+      * run that spans midnight still reconciles correctly.  The
+      * planned-seconds rate is looked up per CD-LOG-UNIT (CYCLES/
+      * SECONDS/MINUTES) rather than one global rate, since different
+      * scheduled countdowns may use different units.
+      *-----------------------------------------------------------------
+      * Only FINISH events falling on CD-RCPARM-TARGET-DATE (CDRCPARM,
+      * defaults to today when blank/zero) are reconciled/counted, so a
+      * nightly run reports that day's runs instead of replaying the
+      * entire CD-LOG-FILE history on every invocation.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-LOG-FILE ASSIGN TO "CDLOG"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CD-LOG-KEY
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CD-RCPARM-FILE ASSIGN TO "CDRCPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RCPARM-STATUS.
+
+           SELECT CD-RECON-RPT ASSIGN TO "CDRECRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CD-LOG-FILE.
+           COPY CDLOG.
+
+       FD  CD-RCPARM-FILE.
+           COPY CDRCPARM.
+
+       FD  CD-RECON-RPT.
+           01  CD-RECON-RPT-LINE       PIC X(100).
+
+       WORKING-STORAGE SECTION.
+           77  WS-LOG-STATUS       PIC XX VALUE SPACES.
+           77  WS-RCPARM-STATUS    PIC XX VALUE SPACES.
+           77  WS-RPT-STATUS       PIC XX VALUE SPACES.
+           77  WS-EOF              PIC X(1) VALUE 'N'.
+
+      *    Planned seconds for a CYCLES decrement (operator-configured,
+      *    since there is no fixed wall-clock rate for a cycle).
+      *    SECONDS/MINUTES jobs are resolved directly in
+      *    400-WRITE-RECONCILIATION instead of using this rate.
+           77  WS-CYCLE-SEC-PER-UNIT PIC 9(4) VALUE 1.
+           77  WS-SEC-PER-UNIT     PIC 9(4) VALUE 1.
+           77  WS-THRESHOLD-SEC    PIC 9(4) VALUE 5.
+
+      *    Day this report reconciles (YYYYMMDD) - defaults to today so
+      *    a nightly run only reports that day's runs, not all history.
+           77  WS-TARGET-DATE      PIC 9(8) VALUE ZERO.
+
+           77  WS-CUR-JOB          PIC X(20) VALUE SPACES.
+           77  WS-CUR-UNIT         PIC X(7) VALUE SPACES.
+           77  WS-CUR-START-YYYYMMDD PIC 9(8) VALUE ZERO.
+           77  WS-CUR-START-HHMMSS PIC 9(6) VALUE ZERO.
+           77  WS-CUR-START-SECOFDAY PIC 9(8) VALUE ZERO.
+           77  WS-CUR-START-DAYNO PIC 9(9) VALUE ZERO.
+
+           77  WS-FINISH-YYYYMMDD  PIC 9(8) VALUE ZERO.
+           77  WS-FINISH-HHMMSS    PIC 9(6) VALUE ZERO.
+           77  WS-FINISH-SECOFDAY  PIC 9(8) VALUE ZERO.
+           77  WS-FINISH-DAYNO     PIC 9(9) VALUE ZERO.
+           77  WS-DAY-DIFF         PIC S9(9) VALUE ZERO.
+
+           77  WS-PLANNED-SEC      PIC 9(8) VALUE ZERO.
+           77  WS-ACTUAL-SEC       PIC S9(8) VALUE ZERO.
+           77  WS-VARIANCE-SEC     PIC S9(8) VALUE ZERO.
+           77  WS-OVERRUN-FLAG     PIC X(4) VALUE SPACES.
+
+           77  WS-RUN-COUNT        PIC 9(6) VALUE ZERO.
+           77  WS-OVERRUN-COUNT    PIC 9(6) VALUE ZERO.
+
+           01  WS-RPT-DETAIL.
+               05  WS-RPT-JOB      PIC X(20).
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  WS-RPT-START    PIC ZZZ9.
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  WS-RPT-PLANNED  PIC ZZZZZ9.
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  WS-RPT-ACTUAL   PIC -ZZZZZ9.
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  WS-RPT-VARIANCE PIC -ZZZZZ9.
+               05  FILLER          PIC X(2) VALUE SPACES.
+               05  WS-RPT-FLAG     PIC X(8).
+
+           01  WS-RPT-HEADING-1    PIC X(100)
+               VALUE 'JOB NAME  START PLANNED ACTUAL VARIANCE FLAG'.
+
+           PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 100-LOAD-RCPARM.
+           OPEN INPUT CD-LOG-FILE.
+           OPEN OUTPUT CD-RECON-RPT.
+           MOVE WS-RPT-HEADING-1 TO CD-RECON-RPT-LINE.
+           WRITE CD-RECON-RPT-LINE.
+
+           PERFORM UNTIL WS-EOF = 'Y'
+              READ CD-LOG-FILE NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+                 NOT AT END
+                    PERFORM 200-PROCESS-LOG-RECORD
+              END-READ
+           END-PERFORM.
+
+           CLOSE CD-LOG-FILE.
+           CLOSE CD-RECON-RPT.
+           DISPLAY 'CDRECON: target date        = ' WS-TARGET-DATE.
+           DISPLAY 'CDRECON: runs reconciled   = ' WS-RUN-COUNT.
+           DISPLAY 'CDRECON: runs over threshold = ' WS-OVERRUN-COUNT.
+
+           IF WS-OVERRUN-COUNT > 0
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+       100-LOAD-RCPARM.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TARGET-DATE.
+           OPEN INPUT CD-RCPARM-FILE.
+           IF WS-RCPARM-STATUS = '00'
+              READ CD-RCPARM-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CD-RCPARM-SEC-PER-UNIT IS NUMERIC
+                       AND CD-RCPARM-SEC-PER-UNIT > 0
+                       MOVE CD-RCPARM-SEC-PER-UNIT
+                          TO WS-CYCLE-SEC-PER-UNIT
+                    END-IF
+                    IF CD-RCPARM-THRESHOLD-SEC IS NUMERIC
+                       MOVE CD-RCPARM-THRESHOLD-SEC
+                          TO WS-THRESHOLD-SEC
+                    END-IF
+                    IF CD-RCPARM-TARGET-DATE IS NUMERIC
+                       AND CD-RCPARM-TARGET-DATE NOT = ZERO
+                       MOVE CD-RCPARM-TARGET-DATE TO WS-TARGET-DATE
+                    END-IF
+              END-READ
+              CLOSE CD-RCPARM-FILE
+           END-IF.
+
+      *    A RESUME event (checkpoint-resumed run) deliberately does
+      *    NOT reset WS-CUR-START-YYYYMMDD/HHMMSS - it keeps the
+      *    original pre-recycle START timestamp already captured below
+      *    as the reconciliation window, so an LPAR recycle mid-run
+      *    does not under-report elapsed time.
+       200-PROCESS-LOG-RECORD.
+           EVALUATE CD-LOG-EVENT-TYPE
+              WHEN 'START'
+                 MOVE CD-LOG-JOB-NAME TO WS-CUR-JOB
+                 MOVE CD-LOG-UNIT TO WS-CUR-UNIT
+                 MOVE CD-LOG-TIMESTAMP(1:8) TO WS-CUR-START-YYYYMMDD
+                 MOVE CD-LOG-TIMESTAMP(9:6) TO WS-CUR-START-HHMMSS
+                 PERFORM 300-HHMMSS-TO-SECONDS
+              WHEN 'FINISH'
+                 PERFORM 400-WRITE-RECONCILIATION
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       300-HHMMSS-TO-SECONDS.
+           COMPUTE WS-CUR-START-SECOFDAY =
+              (FUNCTION NUMVAL(WS-CUR-START-HHMMSS(1:2)) * 3600)
+              + (FUNCTION NUMVAL(WS-CUR-START-HHMMSS(3:2)) * 60)
+              + FUNCTION NUMVAL(WS-CUR-START-HHMMSS(5:2)).
+
+      *    Only a FINISH that falls on WS-TARGET-DATE (today, unless
+      *    overridden by CD-RCPARM-TARGET-DATE) is reconciled and
+      *    counted - otherwise every run re-prints the entire CD-LOG-
+      *    FILE history on every invocation instead of one day's runs.
+       400-WRITE-RECONCILIATION.
+           MOVE CD-LOG-TIMESTAMP(1:8) TO WS-FINISH-YYYYMMDD
+           IF WS-FINISH-YYYYMMDD NOT = WS-TARGET-DATE
+              CONTINUE
+           ELSE
+              PERFORM 410-RECONCILE-ONE-RUN
+           END-IF.
+
+       410-RECONCILE-ONE-RUN.
+           MOVE CD-LOG-TIMESTAMP(9:6) TO WS-FINISH-HHMMSS
+           COMPUTE WS-FINISH-SECOFDAY =
+              (FUNCTION NUMVAL(WS-FINISH-HHMMSS(1:2)) * 3600)
+              + (FUNCTION NUMVAL(WS-FINISH-HHMMSS(3:2)) * 60)
+              + FUNCTION NUMVAL(WS-FINISH-HHMMSS(5:2))
+
+           COMPUTE WS-CUR-START-DAYNO =
+              FUNCTION INTEGER-OF-DATE(WS-CUR-START-YYYYMMDD)
+           COMPUTE WS-FINISH-DAYNO =
+              FUNCTION INTEGER-OF-DATE(WS-FINISH-YYYYMMDD)
+           COMPUTE WS-DAY-DIFF = WS-FINISH-DAYNO - WS-CUR-START-DAYNO
+
+           EVALUATE WS-CUR-UNIT
+              WHEN 'SECONDS'
+                 MOVE 1 TO WS-SEC-PER-UNIT
+              WHEN 'MINUTES'
+                 MOVE 60 TO WS-SEC-PER-UNIT
+              WHEN OTHER
+                 MOVE WS-CYCLE-SEC-PER-UNIT TO WS-SEC-PER-UNIT
+           END-EVALUATE
+
+           COMPUTE WS-PLANNED-SEC =
+              CD-LOG-START-VALUE * WS-SEC-PER-UNIT
+           COMPUTE WS-ACTUAL-SEC =
+              (WS-DAY-DIFF * 86400)
+              + (WS-FINISH-SECOFDAY - WS-CUR-START-SECOFDAY)
+           COMPUTE WS-VARIANCE-SEC = WS-ACTUAL-SEC - WS-PLANNED-SEC
+
+           IF WS-VARIANCE-SEC > WS-THRESHOLD-SEC
+              MOVE '*OVER*' TO WS-OVERRUN-FLAG
+              ADD 1 TO WS-OVERRUN-COUNT
+           ELSE
+              MOVE 'OK' TO WS-OVERRUN-FLAG
+           END-IF
+
+           ADD 1 TO WS-RUN-COUNT
+
+           MOVE CD-LOG-JOB-NAME TO WS-RPT-JOB
+           MOVE CD-LOG-START-VALUE TO WS-RPT-START
+           MOVE WS-PLANNED-SEC TO WS-RPT-PLANNED
+           MOVE WS-ACTUAL-SEC TO WS-RPT-ACTUAL
+           MOVE WS-VARIANCE-SEC TO WS-RPT-VARIANCE
+           MOVE WS-OVERRUN-FLAG TO WS-RPT-FLAG
+
+           MOVE WS-RPT-DETAIL TO CD-RECON-RPT-LINE
+           WRITE CD-RECON-RPT-LINE.
