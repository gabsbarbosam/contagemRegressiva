@@ -0,0 +1,207 @@
+      ******************************************************************
+      * Author: GABRIELA
+      * Purpose: CDMAINT - COUNTDOWN-CONTROL maintenance
+      * Batch master-file maintenance for COUNTDOWN-CONTROL: applies
+      * add/update/delete transactions from CD-CTL-TRANS so the
+      * operations desk can schedule tomorrow night's countdown(s)
+      * without a code change, instead of editing WS-COUNTER in source.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDMAINT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-CTL-TRANS ASSIGN TO "CDCTLTRN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT CD-CTL-FILE ASSIGN TO "CDCONTROL"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CTL-JOB-NAME
+               FILE STATUS IS WS-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CD-CTL-TRANS.
+           COPY CDCTLTRN.
+
+       FD  CD-CTL-FILE.
+           COPY CDCTL.
+
+       WORKING-STORAGE SECTION.
+           77  WS-TRANS-STATUS     PIC XX VALUE SPACES.
+           77  WS-CTL-STATUS       PIC XX VALUE SPACES.
+           77  WS-TRANS-EOF        PIC X(1) VALUE 'N'.
+           77  WS-TRANS-VALID      PIC X(1) VALUE 'N'.
+
+           77  WS-MIN-START-VALUE  PIC 9(4) VALUE 1.
+           77  WS-MAX-START-VALUE  PIC 9(4) VALUE 9999.
+           77  WS-MIN-DECREMENT    PIC 9(4) VALUE 1.
+           77  WS-MAX-DECREMENT    PIC 9(4) VALUE 999.
+
+           77  WS-ADD-COUNT        PIC 9(6) VALUE ZERO.
+           77  WS-UPDATE-COUNT     PIC 9(6) VALUE ZERO.
+           77  WS-DELETE-COUNT     PIC 9(6) VALUE ZERO.
+           77  WS-REJECT-COUNT     PIC 9(6) VALUE ZERO.
+
+           PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT CD-CTL-TRANS.
+           IF WS-TRANS-STATUS NOT = '00'
+              DISPLAY 'CDMAINT: unable to open CDCTLTRN, status = '
+                 WS-TRANS-STATUS
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              PERFORM 150-OPEN-CONTROL
+              PERFORM UNTIL WS-TRANS-EOF = 'Y'
+                 READ CD-CTL-TRANS
+                    AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                    NOT AT END
+                       PERFORM 200-APPLY-TRANSACTION
+                 END-READ
+              END-PERFORM
+              CLOSE CD-CTL-TRANS
+              CLOSE CD-CTL-FILE
+              DISPLAY 'CDMAINT: added   = ' WS-ADD-COUNT
+              DISPLAY 'CDMAINT: updated = ' WS-UPDATE-COUNT
+              DISPLAY 'CDMAINT: deleted = ' WS-DELETE-COUNT
+              DISPLAY 'CDMAINT: rejected = ' WS-REJECT-COUNT
+              IF WS-REJECT-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
+
+           STOP RUN.
+
+       150-OPEN-CONTROL.
+           OPEN I-O CD-CTL-FILE.
+           IF WS-CTL-STATUS NOT = '00'
+              OPEN OUTPUT CD-CTL-FILE
+              CLOSE CD-CTL-FILE
+              OPEN I-O CD-CTL-FILE
+           END-IF.
+
+       200-APPLY-TRANSACTION.
+           EVALUATE CD-CTLTRN-ACTION
+              WHEN 'A'
+                 PERFORM 210-ADD-CONTROL-RECORD
+              WHEN 'U'
+                 PERFORM 220-UPDATE-CONTROL-RECORD
+              WHEN 'D'
+                 PERFORM 230-DELETE-CONTROL-RECORD
+              WHEN OTHER
+                 DISPLAY 'CDMAINT: unknown action code "'
+                    CD-CTLTRN-ACTION '" for job '
+                    CD-CTLTRN-JOB-NAME
+                 ADD 1 TO WS-REJECT-COUNT
+           END-EVALUATE.
+
+       205-VALIDATE-TRANSACTION.
+      *    Sets WS-TRANS-VALID to 'Y' when start value/decrement are
+      *    numeric and in range; used by ADD and UPDATE.
+           MOVE 'Y' TO WS-TRANS-VALID
+           IF CD-CTLTRN-START-VALUE IS NOT NUMERIC
+              OR CD-CTLTRN-START-VALUE < WS-MIN-START-VALUE
+              OR CD-CTLTRN-START-VALUE > WS-MAX-START-VALUE
+              MOVE 'N' TO WS-TRANS-VALID
+           END-IF
+           IF CD-CTLTRN-DECREMENT IS NOT NUMERIC
+              OR CD-CTLTRN-DECREMENT < WS-MIN-DECREMENT
+              OR CD-CTLTRN-DECREMENT > WS-MAX-DECREMENT
+              MOVE 'N' TO WS-TRANS-VALID
+           END-IF.
+
+       210-ADD-CONTROL-RECORD.
+           PERFORM 205-VALIDATE-TRANSACTION.
+           IF WS-TRANS-VALID NOT = 'Y'
+              DISPLAY 'CDMAINT: reject ADD, bad start/decrement for '
+                 CD-CTLTRN-JOB-NAME
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              MOVE CD-CTLTRN-JOB-NAME TO CD-CTL-JOB-NAME
+              MOVE CD-CTLTRN-TARGET-DATETIME TO CD-CTL-TARGET-DATETIME
+              MOVE CD-CTLTRN-START-VALUE TO CD-CTL-START-VALUE
+              MOVE CD-CTLTRN-DECREMENT TO CD-CTL-DECREMENT
+              IF CD-CTLTRN-UNIT = 'SECONDS' OR 'MINUTES'
+                 MOVE CD-CTLTRN-UNIT TO CD-CTL-UNIT
+              ELSE
+                 MOVE 'CYCLES' TO CD-CTL-UNIT
+              END-IF
+              IF CD-CTLTRN-ALERT-FLAG = 'Y'
+                 MOVE 'Y' TO CD-CTL-ALERT-FLAG
+              ELSE
+                 MOVE 'N' TO CD-CTL-ALERT-FLAG
+              END-IF
+              MOVE 'P' TO CD-CTL-STATUS
+              MOVE CD-CTLTRN-LABEL TO CD-CTL-LABEL
+              WRITE CD-CTL-RECORD
+                 INVALID KEY
+                    DISPLAY 'CDMAINT: reject ADD, job already exists: '
+                       CD-CTLTRN-JOB-NAME
+                    ADD 1 TO WS-REJECT-COUNT
+                 NOT INVALID KEY
+                    ADD 1 TO WS-ADD-COUNT
+              END-WRITE
+           END-IF.
+
+       220-UPDATE-CONTROL-RECORD.
+           MOVE CD-CTLTRN-JOB-NAME TO CD-CTL-JOB-NAME
+           READ CD-CTL-FILE
+              KEY IS CD-CTL-JOB-NAME
+              INVALID KEY
+                 DISPLAY 'CDMAINT: reject UPDATE, job not found: '
+                    CD-CTLTRN-JOB-NAME
+                 ADD 1 TO WS-REJECT-COUNT
+              NOT INVALID KEY
+                 PERFORM 225-APPLY-UPDATE
+           END-READ.
+
+       225-APPLY-UPDATE.
+           PERFORM 205-VALIDATE-TRANSACTION.
+           IF WS-TRANS-VALID NOT = 'Y'
+              DISPLAY 'CDMAINT: reject UPDATE, bad start/decrement for '
+                 CD-CTLTRN-JOB-NAME
+              ADD 1 TO WS-REJECT-COUNT
+           ELSE
+              MOVE CD-CTLTRN-TARGET-DATETIME TO CD-CTL-TARGET-DATETIME
+              MOVE CD-CTLTRN-START-VALUE TO CD-CTL-START-VALUE
+              MOVE CD-CTLTRN-DECREMENT TO CD-CTL-DECREMENT
+              IF CD-CTLTRN-UNIT = 'SECONDS' OR 'MINUTES'
+                 MOVE CD-CTLTRN-UNIT TO CD-CTL-UNIT
+              ELSE
+                 MOVE 'CYCLES' TO CD-CTL-UNIT
+              END-IF
+              IF CD-CTLTRN-ALERT-FLAG = 'Y'
+                 MOVE 'Y' TO CD-CTL-ALERT-FLAG
+              ELSE
+                 MOVE 'N' TO CD-CTL-ALERT-FLAG
+              END-IF
+              MOVE CD-CTLTRN-LABEL TO CD-CTL-LABEL
+              IF CD-CTL-STATUS NOT = 'A'
+                 MOVE 'P' TO CD-CTL-STATUS
+              END-IF
+              REWRITE CD-CTL-RECORD
+                 INVALID KEY
+                    DISPLAY 'CDMAINT: reject UPDATE, rewrite failed: '
+                       CD-CTLTRN-JOB-NAME
+                    ADD 1 TO WS-REJECT-COUNT
+                 NOT INVALID KEY
+                    ADD 1 TO WS-UPDATE-COUNT
+              END-REWRITE
+           END-IF.
+
+       230-DELETE-CONTROL-RECORD.
+           MOVE CD-CTLTRN-JOB-NAME TO CD-CTL-JOB-NAME
+           DELETE CD-CTL-FILE
+              INVALID KEY
+                 DISPLAY 'CDMAINT: reject DELETE, job not found: '
+                    CD-CTLTRN-JOB-NAME
+                 ADD 1 TO WS-REJECT-COUNT
+              NOT INVALID KEY
+                 ADD 1 TO WS-DELETE-COUNT
+           END-DELETE.
