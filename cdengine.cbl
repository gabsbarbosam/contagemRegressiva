@@ -0,0 +1,44 @@
+      ******************************************************************
+      * Author: GABRIELA
+      * Purpose: CDENGINE - reusable countdown engine
+      * Several batch programs need to pause and visibly count down
+      * before proceeding (e.g. a manual go/no-go pause before an EOD
+      * run finalizes).  CDENGINE is the CALLable core of COUNTDOWN's
+      * original PERFORM UNTIL loop, with a LINKAGE SECTION, so those
+      * programs no longer have to hand-copy the loop into their own
+      * source.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDENGINE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77  WS-COUNTER          PIC 9(4).
+
+       LINKAGE SECTION.
+           01  LK-START-VALUE      PIC 9(4).
+           01  LK-LABEL            PIC X(40).
+           01  LK-STATUS           PIC X(2).
+      *        '00' = counted down to zero normally
+      *        '04' = LK-START-VALUE was not numeric/usable, no count
+
+       PROCEDURE DIVISION USING LK-START-VALUE, LK-LABEL, LK-STATUS.
+       000-MAIN.
+           IF LK-START-VALUE IS NOT NUMERIC
+              MOVE '04' TO LK-STATUS
+           ELSE
+              MOVE LK-START-VALUE TO WS-COUNTER
+              PERFORM UNTIL WS-COUNTER = 0
+                 IF LK-LABEL = SPACES
+                    DISPLAY 'Contagem regressiva: ' WS-COUNTER
+                 ELSE
+                    DISPLAY 'Contagem regressiva ['
+                       FUNCTION TRIM(LK-LABEL) ']: ' WS-COUNTER
+                 END-IF
+                 SUBTRACT 1 FROM WS-COUNTER
+              END-PERFORM
+              DISPLAY 'Contagem finalizada!'
+              MOVE '00' TO LK-STATUS
+           END-IF.
+
+           GOBACK.
