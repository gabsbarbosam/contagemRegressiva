@@ -3,18 +3,680 @@
       * Date: 22/08/2023
       * Purpose: CONTAGEM REGRESSIVA
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Maint: start value and decrement step are now externalized to
+      * the CD-PARM-FILE control file so Operations can set up a new
+      * countdown length without a source change.  Falls back to the
+      * historical 10/1 defaults when no parameter file is present.
+      *-----------------------------------------------------------------
+      * Maint: the counter is checkpointed to CD-CKPT-FILE after every
+      * decrement so a run cancelled mid-countdown (e.g. LPAR recycle
+      * during the overnight window) resumes from the last saved value
+      * instead of restarting from the top.
+      *-----------------------------------------------------------------
+      * Maint: every run now appends START/DECR/FINISH events, with a
+      * timestamp apiece, to the COUNTDOWN-LOG indexed file so audits
+      * and SLA disputes can be reconstructed after the fact.
+      *-----------------------------------------------------------------
+      * Maint: CD-PARM-FILE may now carry more than one record, one per
+      * named countdown.  WS-CD-TABLE replaces the single WS-COUNTER so
+      * a single execution can track several named countdowns (e.g.
+      * cutover deadline and vendor feed cutoff) side by side, each
+      * with its own checkpoint and audit trail keyed by job name.
+      *-----------------------------------------------------------------
+      * Maint: a start value/decrement must now be numeric and within
+      * an allowed range or the entry is rejected (logged to
+      * COUNTDOWN-LOG, not defaulted and run anyway) and a non-zero
+      * RETURN-CODE is set at STOP RUN for the JCL condition-code check.
+      *-----------------------------------------------------------------
+      * Maint: CD-PARM-UNIT (CYCLES/SECONDS/MINUTES) paces each
+      * decrement against the real clock via ACCEPT FROM TIME, so a
+      * countdown can be pointed at an actual elapsed time instead of
+      * looping as fast as the CPU allows.  CYCLES keeps the historical
+      * unpaced behavior.
+      *-----------------------------------------------------------------
+      * Maint: CD-PARM-ALERT-FLAG = 'Y' now CALLs CDALERT when a named
+      * countdown finishes, so the on-duty operator is paged the
+      * instant it hits zero instead of relying on someone watching
+      * SYSOUT.
+      *-----------------------------------------------------------------
+      * Maint: COUNTDOWN now also reads every 'P'ending row from the
+      * COUNTDOWN-CONTROL master file (maintained by CDMAINT) as
+      * additional named countdowns for this run, so the operations
+      * desk can schedule tomorrow night's countdown(s) without a code
+      * change.  CD-PARM-FILE is kept as a lightweight override for
+      * ad hoc/test runs; a control-file row is marked 'C'omplete once
+      * its countdown finishes so it is not reprocessed.  A 'P'ending
+      * row is only activated once CD-CTL-TARGET-DATETIME is due, and
+      * an 'A'ctive row (in flight when a prior run was cancelled) is
+      * picked back up on restart instead of being stranded.
+      *-----------------------------------------------------------------
+      * Review fixes: WS-CD-COUNTER is tested against the decrement
+      * before the SUBTRACT so an unsigned PIC 9(4) counter can no
+      * longer wrap/oscillate instead of reaching zero; WS-LOG-SEQ is
+      * now seeded from the highest sequence already on COUNTDOWN-LOG
+      * so a job's second and later runs don't collide on duplicate
+      * keys; a rejected COUNTDOWN-CONTROL row is marked 'X' instead of
+      * being left 'P' (and retried/re-rejected forever); the default
+      * 10/1 countdown is only injected when no parameter or control
+      * input was present at all, not when every supplied entry was
+      * rejected; and pacing now sleeps via CALL 'C$SLEEP' instead of
+      * busy-polling ACCEPT FROM TIME, which also removes the
+      * midnight-rollover exposure since elapsed time is no longer
+      * computed from wall-clock deltas.
+      *-----------------------------------------------------------------
+      * Review fixes (round 2): a checkpoint-resumed entry now logs a
+      * RESUME event instead of a second START, so CDRECON keeps using
+      * the original pre-recycle START timestamp as the reconciliation
+      * window; CD-LOG-UNIT records which unit each job was paced
+      * against; and a job name supplied by both CD-PARM-FILE and
+      * COUNTDOWN-CONTROL in the same run is rejected as a duplicate
+      * instead of creating two entries that race to rewrite the same
+      * checkpoint/log keys.
+      *-----------------------------------------------------------------
+      * Review fixes (round 3): each active entry now paces itself off
+      * its own WS-CD-WAIT-SEC/WS-CD-ACCUM-SEC (one wall-clock tick per
+      * 190-DECREMENT-CYCLE call) instead of sharing one cycle-wide
+      * wait, so a SECONDS job and a MINUTES job active together
+      * (request 004) each decrement on their own schedule instead of
+      * both advancing once per the slowest entry's interval; and
+      * 000-MAIN now tells a genuinely idle day (nothing due, nothing
+      * rejected) apart from an all-rejected run, reporting RETURN-CODE
+      * 0 for the former instead of a false RETURN-CODE 8.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNTDOWN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-PARM-FILE ASSIGN TO "CDPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT CD-CKPT-FILE ASSIGN TO "CDCKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CKPT-JOB-NAME
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CD-LOG-FILE ASSIGN TO "CDLOG"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-LOG-KEY
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT CD-CTL-FILE ASSIGN TO "CDCONTROL"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CD-CTL-JOB-NAME
+               FILE STATUS IS WS-CTL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CD-PARM-FILE.
+           COPY CDPARM.
+
+       FD  CD-CKPT-FILE.
+           COPY CDCKPT.
+
+       FD  CD-LOG-FILE.
+           COPY CDLOG.
+
+       FD  CD-CTL-FILE.
+           COPY CDCTL.
+
        WORKING-STORAGE SECTION.
-           77 WS-COUNTER PIC 9(2) VALUE 10.
+           77  WS-PARM-STATUS      PIC XX VALUE SPACES.
+           77  WS-PARM-EOF         PIC X(1) VALUE 'N'.
+           77  WS-CKPT-STATUS      PIC XX VALUE SPACES.
+           77  WS-CKPT-OPEN-MODE   PIC X(1) VALUE SPACE.
+      *        'I' = file already existed, opened I-O
+      *        'N' = file did not exist, created then opened I-O
+           77  WS-LOG-STATUS       PIC XX VALUE SPACES.
+           77  WS-LOG-SEQ          PIC 9(6) VALUE ZERO.
+           77  WS-LOG-EOF          PIC X(1) VALUE 'N'.
+           77  WS-ALL-DONE         PIC X(1) VALUE 'N'.
+
+           77  WS-PARM-RECS-READ   PIC 9(4) VALUE ZERO.
+           77  WS-REJECT-COUNT     PIC 9(4) VALUE ZERO.
+           77  WS-REJECT-JOB       PIC X(20) VALUE SPACES.
+           77  WS-MIN-START-VALUE  PIC 9(4) VALUE 1.
+           77  WS-MAX-START-VALUE  PIC 9(4) VALUE 9999.
+           77  WS-MIN-DECREMENT    PIC 9(4) VALUE 1.
+           77  WS-MAX-DECREMENT    PIC 9(4) VALUE 999.
+
+           77  WS-WAIT-SECONDS     PIC 9(8) VALUE ZERO.
+           77  WS-SLEEP-SECONDS    PIC 9(4) VALUE 1.
+
+           77  WS-ALERT-STATUS     PIC X(2) VALUE SPACES.
+
+           77  WS-CTL-STATUS       PIC XX VALUE SPACES.
+           77  WS-CTL-EOF          PIC X(1) VALUE 'N'.
+           77  WS-CTL-RECS-READ    PIC 9(4) VALUE ZERO.
+           77  WS-CTL-NOT-DUE-COUNT PIC 9(4) VALUE ZERO.
+           77  WS-CTL-ENTRY-DUE    PIC X(1) VALUE 'Y'.
+           77  WS-CURRENT-DATETIME PIC X(14) VALUE SPACES.
+
+           77  WS-DUP-IDX          PIC 9(2) VALUE ZERO.
+           77  WS-DUP-FOUND        PIC X(1) VALUE 'N'.
+
+           77  WS-CD-MAX-ENTRIES   PIC 9(2) VALUE 10.
+           77  WS-CD-COUNT         PIC 9(2) VALUE ZERO.
+           01  WS-CD-TABLE.
+               05  WS-CD-ENTRY OCCURS 1 TO 10 TIMES
+                      DEPENDING ON WS-CD-COUNT
+                      INDEXED BY CD-IDX.
+                   10  WS-CD-JOB-NAME      PIC X(20).
+                   10  WS-CD-LABEL         PIC X(40).
+                   10  WS-CD-START-VALUE   PIC 9(4).
+                   10  WS-CD-DECREMENT     PIC 9(4).
+                   10  WS-CD-COUNTER       PIC 9(4).
+                   10  WS-CD-UNIT          PIC X(7).
+                   10  WS-CD-ALERT-FLAG    PIC X(1).
+                   10  WS-CD-SOURCE        PIC X(1).
+      *                'P' = loaded from CD-PARM-FILE (ad hoc/test run)
+      *                'C' = loaded from COUNTDOWN-CONTROL (scheduled)
+                   10  WS-CD-DONE-FLAG     PIC X(1).
+                   10  WS-CD-RESUMED-FLAG  PIC X(1).
+      *                'Y' = this entry resumed from an in-flight
+      *                checkpoint this run, so 180-LOG-START logs a
+      *                RESUME event rather than a second START.
+                   10  WS-CD-WAIT-SEC      PIC 9(8).
+      *                Wall-clock seconds this entry must wait between
+      *                decrements (decrement-size * seconds-per-unit).
+      *                Zero for CYCLES - not wall-clock paced, decrements
+      *                every cycle.  Set once at entry-creation time by
+      *                113-SET-ENTRY-PACING.
+                   10  WS-CD-ACCUM-SEC     PIC 9(8).
+      *                Wall-clock seconds accumulated toward this
+      *                entry's own WS-CD-WAIT-SEC since its last
+      *                decrement - lets entries with different units/
+      *                decrement sizes (req 004 + req 007) pace
+      *                independently instead of sharing one cycle wait.
 
            PROCEDURE DIVISION.
-           PERFORM UNTIL WS-COUNTER = 0
-              DISPLAY 'Contagem regressiva: ' WS-COUNTER
-              SUBTRACT 1 FROM WS-COUNTER
-           END-PERFORM.
-           DISPLAY 'Contagem finalizada!'
+       000-MAIN.
+           PERFORM 170-OPEN-LOG.
+           PERFORM 100-LOAD-PARMS.
+           IF WS-CD-COUNT > 0
+              PERFORM 150-OPEN-CHECKPOINT
+              PERFORM 160-RESUME-CHECKPOINT
+              PERFORM 180-LOG-START
+              PERFORM UNTIL WS-ALL-DONE = 'Y'
+                 PERFORM 190-DECREMENT-CYCLE
+                 PERFORM 195-CHECK-ALL-DONE
+              END-PERFORM
+              DISPLAY 'Contagem finalizada!'
+              CLOSE CD-CKPT-FILE
+           ELSE
+              IF WS-REJECT-COUNT = 0
+                 IF WS-CTL-NOT-DUE-COUNT > 0
+                    DISPLAY 'COUNTDOWN: no countdown due yet - '
+                       WS-CTL-NOT-DUE-COUNT ' scheduled row(s) pending'
+                 ELSE
+                    DISPLAY 'COUNTDOWN: nothing to run - no '
+                       'countdown was due and nothing was rejected'
+                 END-IF
+              ELSE
+                 DISPLAY 'COUNTDOWN: no valid countdown to run - '
+                    'all parameter entries were rejected'
+              END-IF
+           END-IF.
+           CLOSE CD-LOG-FILE.
+           CLOSE CD-CTL-FILE.
 
+      *    RC=0 covers BOTH the "scheduled, not due yet" case and the
+      *    "nothing due and nothing active" idle-day case - neither is
+      *    a failure the JCL's condition-code check (req 006) should
+      *    trip on; only an actual reject drives RC=8.
+           IF WS-CD-COUNT = 0
+              IF WS-REJECT-COUNT = 0
+                 MOVE 0 TO RETURN-CODE
+              ELSE
+                 MOVE 8 TO RETURN-CODE
+              END-IF
+           ELSE
+              IF WS-REJECT-COUNT > 0
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF.
            STOP RUN.
+
+       100-LOAD-PARMS.
+           OPEN INPUT CD-PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+              PERFORM UNTIL WS-PARM-EOF = 'Y'
+                 READ CD-PARM-FILE
+                    AT END
+                       MOVE 'Y' TO WS-PARM-EOF
+                    NOT AT END
+                       ADD 1 TO WS-PARM-RECS-READ
+                       PERFORM 110-ADD-PARM-ENTRY
+                 END-READ
+              END-PERFORM
+              CLOSE CD-PARM-FILE
+           END-IF.
+           PERFORM 130-LOAD-CONTROL.
+           IF WS-CD-COUNT = 0
+              AND WS-PARM-RECS-READ = 0
+              AND WS-CTL-RECS-READ = 0
+              PERFORM 120-ADD-DEFAULT-ENTRY
+           END-IF.
+
+       130-LOAD-CONTROL.
+           OPEN I-O CD-CTL-FILE.
+           IF WS-CTL-STATUS = '00'
+              PERFORM UNTIL WS-CTL-EOF = 'Y'
+                 READ CD-CTL-FILE NEXT RECORD
+                    AT END
+                       MOVE 'Y' TO WS-CTL-EOF
+                    NOT AT END
+                       ADD 1 TO WS-CTL-RECS-READ
+                       IF CD-CTL-STATUS = 'P' OR CD-CTL-STATUS = 'A'
+                          PERFORM 135-ADD-CONTROL-ENTRY
+                       END-IF
+                 END-READ
+              END-PERFORM
+           ELSE
+              OPEN OUTPUT CD-CTL-FILE
+              CLOSE CD-CTL-FILE
+              OPEN I-O CD-CTL-FILE
+           END-IF.
+
+       135-ADD-CONTROL-ENTRY.
+           IF CD-CTL-JOB-NAME NOT = SPACES
+              MOVE CD-CTL-JOB-NAME TO WS-REJECT-JOB
+           ELSE
+              MOVE 'DEFAULT' TO WS-REJECT-JOB
+           END-IF.
+           MOVE 'Y' TO WS-CTL-ENTRY-DUE.
+           IF CD-CTL-STATUS = 'P'
+              MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-DATETIME
+              IF CD-CTL-TARGET-DATETIME NOT = SPACES
+                 AND CD-CTL-TARGET-DATETIME > WS-CURRENT-DATETIME
+                 MOVE 'N' TO WS-CTL-ENTRY-DUE
+              END-IF
+           END-IF.
+           IF WS-CTL-ENTRY-DUE = 'N'
+              ADD 1 TO WS-CTL-NOT-DUE-COUNT
+           ELSE
+              PERFORM 112-CHECK-DUPLICATE-JOB
+              IF WS-DUP-FOUND = 'Y'
+                 PERFORM 115-REJECT-PARM-ENTRY
+              ELSE
+                 IF CD-CTL-START-VALUE IS NOT NUMERIC
+                    OR CD-CTL-START-VALUE < WS-MIN-START-VALUE
+                    OR CD-CTL-START-VALUE > WS-MAX-START-VALUE
+                    OR CD-CTL-DECREMENT IS NOT NUMERIC
+                    OR CD-CTL-DECREMENT < WS-MIN-DECREMENT
+                    OR CD-CTL-DECREMENT > WS-MAX-DECREMENT
+                    PERFORM 115-REJECT-PARM-ENTRY
+                    MOVE 'X' TO CD-CTL-STATUS
+                    REWRITE CD-CTL-RECORD
+                       INVALID KEY
+                          CONTINUE
+                    END-REWRITE
+                 ELSE
+                    IF WS-CD-COUNT < WS-CD-MAX-ENTRIES
+                       ADD 1 TO WS-CD-COUNT
+                       SET CD-IDX TO WS-CD-COUNT
+                       MOVE WS-REJECT-JOB TO WS-CD-JOB-NAME(CD-IDX)
+                       MOVE CD-CTL-LABEL TO WS-CD-LABEL(CD-IDX)
+                       MOVE CD-CTL-START-VALUE
+                          TO WS-CD-START-VALUE(CD-IDX)
+                       MOVE CD-CTL-DECREMENT TO WS-CD-DECREMENT(CD-IDX)
+                       MOVE WS-CD-START-VALUE(CD-IDX)
+                          TO WS-CD-COUNTER(CD-IDX)
+                       IF CD-CTL-UNIT = 'SECONDS' OR 'MINUTES'
+                          MOVE CD-CTL-UNIT TO WS-CD-UNIT(CD-IDX)
+                       ELSE
+                          MOVE 'CYCLES' TO WS-CD-UNIT(CD-IDX)
+                       END-IF
+                       IF CD-CTL-ALERT-FLAG = 'Y'
+                          MOVE 'Y' TO WS-CD-ALERT-FLAG(CD-IDX)
+                       ELSE
+                          MOVE 'N' TO WS-CD-ALERT-FLAG(CD-IDX)
+                       END-IF
+                       MOVE 'C' TO WS-CD-SOURCE(CD-IDX)
+                       MOVE 'N' TO WS-CD-DONE-FLAG(CD-IDX)
+                       MOVE 'N' TO WS-CD-RESUMED-FLAG(CD-IDX)
+                       PERFORM 113-SET-ENTRY-PACING
+                       IF CD-CTL-STATUS NOT = 'A'
+                          MOVE 'A' TO CD-CTL-STATUS
+                          REWRITE CD-CTL-RECORD
+                             INVALID KEY
+                                CONTINUE
+                          END-REWRITE
+                       END-IF
+                    ELSE
+                       PERFORM 115-REJECT-PARM-ENTRY
+                       MOVE 'X' TO CD-CTL-STATUS
+                       REWRITE CD-CTL-RECORD
+                          INVALID KEY
+                             CONTINUE
+                       END-REWRITE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       110-ADD-PARM-ENTRY.
+           IF CD-PARM-JOB-NAME NOT = SPACES
+              MOVE CD-PARM-JOB-NAME TO WS-REJECT-JOB
+           ELSE
+              MOVE 'DEFAULT' TO WS-REJECT-JOB
+           END-IF.
+           PERFORM 112-CHECK-DUPLICATE-JOB.
+           IF WS-DUP-FOUND = 'Y'
+              PERFORM 115-REJECT-PARM-ENTRY
+           ELSE
+              IF CD-PARM-START-VALUE IS NOT NUMERIC
+                 OR CD-PARM-START-VALUE < WS-MIN-START-VALUE
+                 OR CD-PARM-START-VALUE > WS-MAX-START-VALUE
+                 OR CD-PARM-DECREMENT IS NOT NUMERIC
+                 OR CD-PARM-DECREMENT < WS-MIN-DECREMENT
+                 OR CD-PARM-DECREMENT > WS-MAX-DECREMENT
+                 PERFORM 115-REJECT-PARM-ENTRY
+              ELSE
+                 IF WS-CD-COUNT < WS-CD-MAX-ENTRIES
+                    ADD 1 TO WS-CD-COUNT
+                    SET CD-IDX TO WS-CD-COUNT
+                    MOVE WS-REJECT-JOB TO WS-CD-JOB-NAME(CD-IDX)
+                    MOVE CD-PARM-LABEL TO WS-CD-LABEL(CD-IDX)
+                    MOVE CD-PARM-START-VALUE
+                       TO WS-CD-START-VALUE(CD-IDX)
+                    MOVE CD-PARM-DECREMENT TO WS-CD-DECREMENT(CD-IDX)
+                    MOVE WS-CD-START-VALUE(CD-IDX)
+                       TO WS-CD-COUNTER(CD-IDX)
+                    IF CD-PARM-UNIT = 'SECONDS' OR 'MINUTES'
+                       MOVE CD-PARM-UNIT TO WS-CD-UNIT(CD-IDX)
+                    ELSE
+                       MOVE 'CYCLES' TO WS-CD-UNIT(CD-IDX)
+                    END-IF
+                    IF CD-PARM-ALERT-FLAG = 'Y'
+                       MOVE 'Y' TO WS-CD-ALERT-FLAG(CD-IDX)
+                    ELSE
+                       MOVE 'N' TO WS-CD-ALERT-FLAG(CD-IDX)
+                    END-IF
+                    MOVE 'P' TO WS-CD-SOURCE(CD-IDX)
+                    MOVE 'N' TO WS-CD-DONE-FLAG(CD-IDX)
+                    MOVE 'N' TO WS-CD-RESUMED-FLAG(CD-IDX)
+                    PERFORM 113-SET-ENTRY-PACING
+                 ELSE
+                    PERFORM 115-REJECT-PARM-ENTRY
+                 END-IF
+              END-IF
+           END-IF.
+
+      *    Computes how many wall-clock seconds this entry must wait
+      *    between decrements (decrement-size * seconds-per-unit; zero
+      *    for CYCLES, which is not wall-clock paced) and resets its
+      *    accumulator - called once at entry-creation time so each
+      *    entry paces independently in 190-DECREMENT-CYCLE regardless
+      *    of what unit/decrement size other active entries use.
+       113-SET-ENTRY-PACING.
+           EVALUATE WS-CD-UNIT(CD-IDX)
+              WHEN 'SECONDS'
+                 COMPUTE WS-CD-WAIT-SEC(CD-IDX) =
+                    WS-CD-DECREMENT(CD-IDX) * 1
+              WHEN 'MINUTES'
+                 COMPUTE WS-CD-WAIT-SEC(CD-IDX) =
+                    WS-CD-DECREMENT(CD-IDX) * 60
+              WHEN OTHER
+                 MOVE ZERO TO WS-CD-WAIT-SEC(CD-IDX)
+           END-EVALUATE
+           MOVE ZERO TO WS-CD-ACCUM-SEC(CD-IDX).
+
+      *    Sets WS-DUP-FOUND to 'Y' when WS-REJECT-JOB (the job name
+      *    about to be added) is already loaded into WS-CD-TABLE from
+      *    an earlier source this run (CD-PARM-FILE loads before
+      *    COUNTDOWN-CONTROL) - otherwise both entries would race to
+      *    REWRITE the same checkpoint/log keys, which are job-name
+      *    keyed only.
+       112-CHECK-DUPLICATE-JOB.
+           MOVE 'N' TO WS-DUP-FOUND.
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                 UNTIL WS-DUP-IDX > WS-CD-COUNT
+              IF WS-CD-JOB-NAME(WS-DUP-IDX) = WS-REJECT-JOB
+                 MOVE 'Y' TO WS-DUP-FOUND
+              END-IF
+           END-PERFORM.
+
+       115-REJECT-PARM-ENTRY.
+           ADD 1 TO WS-REJECT-COUNT
+           DISPLAY 'COUNTDOWN: rejected parameter entry for job '
+              WS-REJECT-JOB
+           ADD 1 TO WS-LOG-SEQ
+           MOVE WS-REJECT-JOB TO CD-LOG-JOB-NAME
+           MOVE WS-LOG-SEQ TO CD-LOG-SEQ
+           MOVE 'REJECT' TO CD-LOG-EVENT-TYPE
+           MOVE ZERO TO CD-LOG-START-VALUE
+           MOVE ZERO TO CD-LOG-COUNTER-VALUE
+           MOVE SPACES TO CD-LOG-UNIT
+           MOVE FUNCTION CURRENT-DATE TO CD-LOG-TIMESTAMP
+           WRITE CD-LOG-RECORD
+              INVALID KEY
+                 CONTINUE
+           END-WRITE.
+
+       120-ADD-DEFAULT-ENTRY.
+           ADD 1 TO WS-CD-COUNT
+           SET CD-IDX TO WS-CD-COUNT
+           MOVE 'DEFAULT'  TO WS-CD-JOB-NAME(CD-IDX)
+           MOVE SPACES     TO WS-CD-LABEL(CD-IDX)
+           MOVE 10         TO WS-CD-START-VALUE(CD-IDX)
+           MOVE 1          TO WS-CD-DECREMENT(CD-IDX)
+           MOVE 10         TO WS-CD-COUNTER(CD-IDX)
+           MOVE 'CYCLES'   TO WS-CD-UNIT(CD-IDX)
+           MOVE 'N'        TO WS-CD-ALERT-FLAG(CD-IDX)
+           MOVE 'P'        TO WS-CD-SOURCE(CD-IDX)
+           MOVE 'N'        TO WS-CD-DONE-FLAG(CD-IDX)
+           MOVE 'N'        TO WS-CD-RESUMED-FLAG(CD-IDX)
+           PERFORM 113-SET-ENTRY-PACING.
+
+       150-OPEN-CHECKPOINT.
+           OPEN I-O CD-CKPT-FILE.
+           IF WS-CKPT-STATUS = '00'
+              MOVE 'I' TO WS-CKPT-OPEN-MODE
+           ELSE
+              OPEN OUTPUT CD-CKPT-FILE
+              CLOSE CD-CKPT-FILE
+              OPEN I-O CD-CKPT-FILE
+              MOVE 'N' TO WS-CKPT-OPEN-MODE
+           END-IF.
+
+       160-RESUME-CHECKPOINT.
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                 UNTIL CD-IDX > WS-CD-COUNT
+              PERFORM 165-RESUME-ONE-CHECKPOINT
+           END-PERFORM.
+
+       165-RESUME-ONE-CHECKPOINT.
+           IF WS-CKPT-OPEN-MODE = 'I'
+              MOVE WS-CD-JOB-NAME(CD-IDX) TO CD-CKPT-JOB-NAME
+              READ CD-CKPT-FILE
+                 KEY IS CD-CKPT-JOB-NAME
+                 INVALID KEY
+                    CONTINUE
+                 NOT INVALID KEY
+                    IF CD-CKPT-STATUS = 'A'
+                       AND CD-CKPT-COUNTER NUMERIC
+                       AND CD-CKPT-COUNTER <= WS-CD-COUNTER(CD-IDX)
+                       MOVE CD-CKPT-COUNTER TO WS-CD-COUNTER(CD-IDX)
+                       MOVE 'Y' TO WS-CD-RESUMED-FLAG(CD-IDX)
+                       DISPLAY 'COUNTDOWN resumed ['
+                          WS-CD-JOB-NAME(CD-IDX) '] from checkpoint: '
+                          WS-CD-COUNTER(CD-IDX)
+                    END-IF
+              END-READ
+           END-IF.
+
+      *    Each call is one wall-clock tick (WS-SLEEP-SECONDS, 1 second)
+      *    rather than one uniform decrement for every active entry.
+      *    Entries pace independently off their own WS-CD-WAIT-SEC/
+      *    WS-CD-ACCUM-SEC (set by 113-SET-ENTRY-PACING) so a SECONDS
+      *    job and a MINUTES job active in the same run (req 004) each
+      *    decrement on their own schedule instead of both advancing
+      *    once per shared cycle wait (req 007).
+       190-DECREMENT-CYCLE.
+           PERFORM 182-CHECK-PACING-NEEDED.
+           PERFORM 185-PACE-DECREMENT.
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                 UNTIL CD-IDX > WS-CD-COUNT
+              IF WS-CD-DONE-FLAG(CD-IDX) = 'N'
+                 ADD WS-WAIT-SECONDS TO WS-CD-ACCUM-SEC(CD-IDX)
+                 IF WS-CD-ACCUM-SEC(CD-IDX) >= WS-CD-WAIT-SEC(CD-IDX)
+                    SUBTRACT WS-CD-WAIT-SEC(CD-IDX)
+                       FROM WS-CD-ACCUM-SEC(CD-IDX)
+                    PERFORM 186-DECREMENT-ONE-ENTRY
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+      *    WS-WAIT-SECONDS is the length of this tick: one second if
+      *    any still-active entry is wall-clock paced (WS-CD-WAIT-SEC
+      *    > 0), otherwise zero - a run with only CYCLES entries (not
+      *    wall-clock paced) keeps looping as fast as possible, exactly
+      *    as before this fix.
+       182-CHECK-PACING-NEEDED.
+           MOVE ZERO TO WS-WAIT-SECONDS.
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                 UNTIL CD-IDX > WS-CD-COUNT
+              IF WS-CD-DONE-FLAG(CD-IDX) = 'N'
+                 AND WS-CD-WAIT-SEC(CD-IDX) > 0
+                 MOVE WS-SLEEP-SECONDS TO WS-WAIT-SECONDS
+              END-IF
+           END-PERFORM.
+
+       185-PACE-DECREMENT.
+           IF WS-WAIT-SECONDS > 0
+              CALL 'C$SLEEP' USING WS-SLEEP-SECONDS
+           END-IF.
+
+       186-DECREMENT-ONE-ENTRY.
+           DISPLAY 'Contagem regressiva ['
+              WS-CD-JOB-NAME(CD-IDX) ']: ' WS-CD-COUNTER(CD-IDX)
+           IF WS-CD-COUNTER(CD-IDX) <= WS-CD-DECREMENT(CD-IDX)
+              MOVE 0 TO WS-CD-COUNTER(CD-IDX)
+              MOVE 'Y' TO WS-CD-DONE-FLAG(CD-IDX)
+           ELSE
+              SUBTRACT WS-CD-DECREMENT(CD-IDX)
+                 FROM WS-CD-COUNTER(CD-IDX)
+           END-IF
+           PERFORM 200-SAVE-CHECKPOINT
+           IF WS-CD-DONE-FLAG(CD-IDX) = 'Y'
+              PERFORM 210-COMPLETE-CHECKPOINT
+              MOVE 'FINISH' TO CD-LOG-EVENT-TYPE
+           ELSE
+              MOVE 'DECR' TO CD-LOG-EVENT-TYPE
+           END-IF
+           PERFORM 230-WRITE-LOG-RECORD
+           IF WS-CD-DONE-FLAG(CD-IDX) = 'Y'
+              AND WS-CD-ALERT-FLAG(CD-IDX) = 'Y'
+              CALL 'CDALERT' USING WS-CD-JOB-NAME(CD-IDX),
+                 WS-CD-LABEL(CD-IDX), WS-ALERT-STATUS
+           END-IF
+           IF WS-CD-DONE-FLAG(CD-IDX) = 'Y'
+              AND WS-CD-SOURCE(CD-IDX) = 'C'
+              PERFORM 240-COMPLETE-CONTROL-RECORD
+           END-IF.
+
+       240-COMPLETE-CONTROL-RECORD.
+           MOVE WS-CD-JOB-NAME(CD-IDX) TO CD-CTL-JOB-NAME
+           READ CD-CTL-FILE
+              KEY IS CD-CTL-JOB-NAME
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'C' TO CD-CTL-STATUS
+                 REWRITE CD-CTL-RECORD
+                    INVALID KEY
+                       CONTINUE
+                 END-REWRITE
+           END-READ.
+
+       195-CHECK-ALL-DONE.
+           MOVE 'Y' TO WS-ALL-DONE
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                 UNTIL CD-IDX > WS-CD-COUNT
+              IF WS-CD-DONE-FLAG(CD-IDX) = 'N'
+                 MOVE 'N' TO WS-ALL-DONE
+              END-IF
+           END-PERFORM.
+
+       200-SAVE-CHECKPOINT.
+           MOVE WS-CD-JOB-NAME(CD-IDX) TO CD-CKPT-JOB-NAME
+           MOVE WS-CD-COUNTER(CD-IDX) TO CD-CKPT-COUNTER
+           MOVE 'A' TO CD-CKPT-STATUS
+           MOVE FUNCTION CURRENT-DATE TO CD-CKPT-TIMESTAMP
+           REWRITE CD-CKPT-RECORD
+              INVALID KEY
+                 WRITE CD-CKPT-RECORD
+           END-REWRITE.
+
+       210-COMPLETE-CHECKPOINT.
+           MOVE WS-CD-JOB-NAME(CD-IDX) TO CD-CKPT-JOB-NAME
+           MOVE 0 TO CD-CKPT-COUNTER
+           MOVE 'C' TO CD-CKPT-STATUS
+           MOVE FUNCTION CURRENT-DATE TO CD-CKPT-TIMESTAMP
+           REWRITE CD-CKPT-RECORD
+              INVALID KEY
+                 WRITE CD-CKPT-RECORD
+           END-REWRITE.
+
+       170-OPEN-LOG.
+           OPEN I-O CD-LOG-FILE.
+           IF WS-LOG-STATUS NOT = '00'
+              OPEN OUTPUT CD-LOG-FILE
+              CLOSE CD-LOG-FILE
+              OPEN I-O CD-LOG-FILE
+           END-IF.
+           PERFORM 172-SEED-LOG-SEQ.
+
+      *    Seed the sequence counter from the highest CD-LOG-SEQ already
+      *    on file so a job's second and later runs don't reuse keys
+      *    that already exist (CD-LOG-KEY is job-name + seq) and have
+      *    their WRITE silently fail on INVALID KEY.
+       172-SEED-LOG-SEQ.
+           MOVE ZERO TO WS-LOG-SEQ.
+           MOVE 'N' TO WS-LOG-EOF.
+           PERFORM UNTIL WS-LOG-EOF = 'Y'
+              READ CD-LOG-FILE NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-LOG-EOF
+                 NOT AT END
+                    IF CD-LOG-SEQ > WS-LOG-SEQ
+                       MOVE CD-LOG-SEQ TO WS-LOG-SEQ
+                    END-IF
+              END-READ
+           END-PERFORM.
+
+      *    A checkpoint-resumed entry logs RESUME rather than a second
+      *    START, so CDRECON keeps reconciling against the original
+      *    pre-recycle START timestamp instead of resetting its window
+      *    to this run's restart time.
+       180-LOG-START.
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                 UNTIL CD-IDX > WS-CD-COUNT
+              IF WS-CD-RESUMED-FLAG(CD-IDX) = 'Y'
+                 MOVE 'RESUME' TO CD-LOG-EVENT-TYPE
+              ELSE
+                 MOVE 'START' TO CD-LOG-EVENT-TYPE
+              END-IF
+              MOVE WS-CD-START-VALUE(CD-IDX) TO CD-LOG-START-VALUE
+              PERFORM 230-WRITE-LOG-RECORD
+           END-PERFORM.
+
+       230-WRITE-LOG-RECORD.
+           ADD 1 TO WS-LOG-SEQ
+           MOVE WS-CD-JOB-NAME(CD-IDX) TO CD-LOG-JOB-NAME
+           MOVE WS-LOG-SEQ TO CD-LOG-SEQ
+           MOVE WS-CD-COUNTER(CD-IDX) TO CD-LOG-COUNTER-VALUE
+           MOVE WS-CD-UNIT(CD-IDX) TO CD-LOG-UNIT
+           MOVE FUNCTION CURRENT-DATE TO CD-LOG-TIMESTAMP
+           WRITE CD-LOG-RECORD
+              INVALID KEY
+                 CONTINUE
+           END-WRITE.
