@@ -0,0 +1,32 @@
+      ******************************************************************
+      * Author: GABRIELA
+      * Purpose: CDEOD - sample EOD finalization step
+      * Demonstrates CALLing CDENGINE to give the operator a visible
+      * countdown before an EOD run finalizes, instead of copying
+      * COUNTDOWN's loop into this program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDEOD.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77  WS-CD-START-VALUE   PIC 9(4) VALUE 10.
+           77  WS-CD-LABEL         PIC X(40) VALUE
+               'EOD finalize go/no-go'.
+           77  WS-CD-STATUS        PIC X(2) VALUE SPACES.
+
+           PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY 'CDEOD: pausing for operator go/no-go...'.
+           CALL 'CDENGINE' USING WS-CD-START-VALUE, WS-CD-LABEL,
+               WS-CD-STATUS.
+
+           IF WS-CD-STATUS = '00'
+              DISPLAY 'CDEOD: countdown complete, finalizing EOD run.'
+           ELSE
+              DISPLAY 'CDEOD: countdown engine returned status '
+                 WS-CD-STATUS
+              MOVE 8 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
