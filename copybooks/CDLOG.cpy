@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CDLOG.cpy
+      * Audit record for the COUNTDOWN-LOG indexed file.  One record
+      * per event (START / DECR / FINISH / REJECT) for every run, so
+      * shift-log questions and SLA disputes can be reconstructed from
+      * real history instead of scraped SYSOUT.
+      ******************************************************************
+       01  CD-LOG-RECORD.
+           05  CD-LOG-KEY.
+               10  CD-LOG-JOB-NAME     PIC X(20).
+               10  CD-LOG-SEQ          PIC 9(6).
+           05  CD-LOG-EVENT-TYPE       PIC X(8).
+           05  CD-LOG-START-VALUE      PIC 9(4).
+           05  CD-LOG-COUNTER-VALUE    PIC 9(4).
+           05  CD-LOG-UNIT             PIC X(7).
+      *        CYCLES/SECONDS/MINUTES this job was paced against, so
+      *        CDRECON can plan seconds per job instead of applying one
+      *        global rate to every record.
+           05  CD-LOG-TIMESTAMP        PIC X(26).
