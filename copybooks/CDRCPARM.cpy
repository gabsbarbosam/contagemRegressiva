@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CDRCPARM.cpy
+      * Control record for CDRECON: how many wall-clock seconds a
+      * single CYCLES decrement is planned to take (SECONDS/MINUTES
+      * jobs are computed directly - 1 or 60 seconds per unit - since
+      * that rate is fixed, not operator-configured), the overrun
+      * threshold (in seconds) above which a run is flagged on the
+      * reconciliation report, and the target date (YYYYMMDD) the
+      * report should reconcile - blank defaults to today so the
+      * report only covers the current day's runs.
+      ******************************************************************
+       01  CD-RCPARM-RECORD.
+           05  CD-RCPARM-SEC-PER-UNIT  PIC 9(4).
+           05  CD-RCPARM-THRESHOLD-SEC PIC 9(4).
+           05  CD-RCPARM-TARGET-DATE   PIC X(8).
