@@ -0,0 +1,19 @@
+      ******************************************************************
+      * CDCTL.cpy
+      * COUNTDOWN-CONTROL master record - one row per countdown the
+      * operations desk has scheduled, so COUNTDOWN can read its work
+      * for the day from this file instead of a hardcoded value.
+      ******************************************************************
+       01  CD-CTL-RECORD.
+           05  CD-CTL-JOB-NAME         PIC X(20).
+           05  CD-CTL-TARGET-DATETIME  PIC X(14).
+      *        YYYYMMDDHHMMSS - wall-clock target this countdown is
+      *        scheduled to reach zero at.
+           05  CD-CTL-START-VALUE      PIC 9(4).
+           05  CD-CTL-DECREMENT        PIC 9(4).
+           05  CD-CTL-UNIT             PIC X(7).
+           05  CD-CTL-ALERT-FLAG       PIC X(1).
+           05  CD-CTL-STATUS           PIC X(1).
+      *        'P' = pending, 'A' = active, 'C' = complete,
+      *        'X' = cancelled
+           05  CD-CTL-LABEL            PIC X(40).
