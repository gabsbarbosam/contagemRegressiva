@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CDCKPT.cpy
+      * Checkpoint record for CD-CKPT-FILE.  One record per job name,
+      * rewritten after every decrement so a cancelled/restarted run
+      * resumes from the last saved counter value instead of the top.
+      ******************************************************************
+       01  CD-CKPT-RECORD.
+           05  CD-CKPT-JOB-NAME       PIC X(20).
+           05  CD-CKPT-COUNTER        PIC 9(4).
+           05  CD-CKPT-STATUS         PIC X(1).
+      *        'A' = countdown in flight, resume from CD-CKPT-COUNTER
+      *        'C' = countdown completed, start the next run fresh
+           05  CD-CKPT-TIMESTAMP      PIC X(26).
