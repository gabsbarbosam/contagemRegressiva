@@ -0,0 +1,10 @@
+      ******************************************************************
+      * CDALRT.cpy
+      * Trigger record written to CD-ALERT-FILE by CDALERT whenever a
+      * countdown finishes, so the on-duty operator gets paged instead
+      * of relying on someone watching SYSOUT.
+      ******************************************************************
+       01  CD-ALERT-RECORD.
+           05  CD-ALERT-JOB-NAME      PIC X(20).
+           05  CD-ALERT-LABEL         PIC X(40).
+           05  CD-ALERT-TIMESTAMP     PIC X(26).
