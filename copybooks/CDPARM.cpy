@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CDPARM.cpy
+      * Parameter record for the CD-PARM-FILE control file read by
+      * COUNTDOWN at start-up.  One record per named countdown that
+      * the operations desk wants this run to track.
+      ******************************************************************
+       01  CD-PARM-RECORD.
+           05  CD-PARM-JOB-NAME        PIC X(20).
+           05  CD-PARM-LABEL           PIC X(40).
+           05  CD-PARM-START-VALUE     PIC 9(4).
+           05  CD-PARM-DECREMENT       PIC 9(4).
+           05  CD-PARM-UNIT            PIC X(7).
+           05  CD-PARM-ALERT-FLAG      PIC X(1).
