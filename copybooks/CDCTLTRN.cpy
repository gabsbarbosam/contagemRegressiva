@@ -0,0 +1,15 @@
+      ******************************************************************
+      * CDCTLTRN.cpy
+      * Maintenance transaction record for CDMAINT: one add/update/
+      * delete request against the COUNTDOWN-CONTROL master file.
+      ******************************************************************
+       01  CD-CTLTRN-RECORD.
+           05  CD-CTLTRN-ACTION            PIC X(1).
+      *        'A' = add, 'U' = update, 'D' = delete
+           05  CD-CTLTRN-JOB-NAME          PIC X(20).
+           05  CD-CTLTRN-TARGET-DATETIME   PIC X(14).
+           05  CD-CTLTRN-START-VALUE       PIC 9(4).
+           05  CD-CTLTRN-DECREMENT         PIC 9(4).
+           05  CD-CTLTRN-UNIT              PIC X(7).
+           05  CD-CTLTRN-ALERT-FLAG        PIC X(1).
+           05  CD-CTLTRN-LABEL             PIC X(40).
