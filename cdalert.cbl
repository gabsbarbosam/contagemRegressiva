@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author: GABRIELA
+      * Purpose: CDALERT - paging/notification interface
+      * CALLed by COUNTDOWN when a countdown reaches zero so the
+      * on-duty operator is alerted the instant it finishes, instead
+      * of relying on someone watching SYSOUT in real time.  Appends a
+      * trigger record to CD-ALERT-FILE for whatever paging/monitoring
+      * tool is set up to pick it up; a real shop would swap the paging
+      * CALL below for its actual paging gateway interface.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CDALERT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CD-ALERT-FILE ASSIGN TO "CDALERT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CD-ALERT-FILE.
+           COPY CDALRT.
+
+       WORKING-STORAGE SECTION.
+           77  WS-ALERT-FILE-STATUS  PIC XX VALUE SPACES.
+
+       LINKAGE SECTION.
+           01  LK-ALERT-JOB-NAME      PIC X(20).
+           01  LK-ALERT-LABEL         PIC X(40).
+           01  LK-ALERT-STATUS        PIC X(2).
+      *        '00' = trigger record written, page dispatched
+
+       PROCEDURE DIVISION USING LK-ALERT-JOB-NAME, LK-ALERT-LABEL,
+               LK-ALERT-STATUS.
+       000-MAIN.
+           OPEN EXTEND CD-ALERT-FILE.
+           IF WS-ALERT-FILE-STATUS NOT = '00'
+              OPEN OUTPUT CD-ALERT-FILE
+           END-IF.
+
+           MOVE LK-ALERT-JOB-NAME TO CD-ALERT-JOB-NAME
+           MOVE LK-ALERT-LABEL TO CD-ALERT-LABEL
+           MOVE FUNCTION CURRENT-DATE TO CD-ALERT-TIMESTAMP
+           WRITE CD-ALERT-RECORD.
+
+           CLOSE CD-ALERT-FILE.
+
+           DISPLAY 'CDALERT: paging on-duty operator - countdown ['
+              FUNCTION TRIM(LK-ALERT-JOB-NAME) '] has finished.'
+
+           MOVE '00' TO LK-ALERT-STATUS.
+
+           GOBACK.
